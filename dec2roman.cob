@@ -0,0 +1,203 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROMAN-NUMERAL-GENERATOR.
+*> PROGRAM TO CONVERT DECIMAL VALUES TO THEIR ROMAN NUMERAL EQUIVALENT
+*> COMPANION TO ROMAN-NUMERAL-CONVERTER (roman2dec.cob) - THE REVERSE
+*> DIRECTION. MIRRORS THE SAME I/V/X/L/C/D/M VALUE TABLE.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO DYNAMIC input_file_name
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+   FD INPUT-FILE.
+   01 INPUT-DATA.
+      02 IN-D      PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 file-info.
+       05 file-size        pic x(8) comp-x.
+       05 file-date.
+          10 f-day         pic x comp-x.
+          10 f-month       pic x comp-x.
+          10 f-year        pic xx comp-x.
+       05 file-time.
+          10 f-hours       pic x comp-x.
+          10 f-minutes     pic x comp-x.
+          10 f-seconds     pic x comp-x.
+          10 f-hundredths  pic x comp-x.
+77 input_file_name  pic x(30).
+77 EOF-SWITCH   PIC 9    VALUE 1.
+77 SWITCH       PIC 9.
+77 N            PIC S9(2) COMP.
+77 I            PIC S9(2) COMP.
+77 DIGIT-VALUE  PIC 9.
+77 DEC-VALUE    PIC S9(8) COMP.
+77 RESIDUAL-VALUE    PIC S9(8) COMP.
+77 T            PIC S9(2) COMP.
+01 ARRAY-AREA.
+   02 R         PIC X(1)   OCCURS 16 TIMES.
+01 INPUT-DATA-RECORD.
+   02 IN-D      PIC X(15).
+
+*> TABLE OF THE THIRTEEN CANONICAL ROMAN VALUE/SYMBOL PAIRS, BUILT FROM
+*> THE SAME I=1, V=5, X=10, L=50, C=100, D=500, M=1000 SCALE USED BY
+*> CONVERSION-LOOP IN ROMAN-NUMERAL-CONVERTER, PLUS ITS SIX SUBTRACTIVE
+*> COMBINATIONS, HIGHEST VALUE FIRST SO THE GREEDY BUILD BELOW WORKS.
+01 ROMAN-VALUE-TABLE.
+   02 RVT-ENTRY OCCURS 13 TIMES.
+      03 RVT-VALUE   PIC S9(4) COMP.
+      03 RVT-SYMBOL  PIC X(2).
+
+01 OUTPUT-TITLE-LINE.
+   02 FILLER    PIC X(28)  VALUE
+                    "  DECIMAL TO ROMAN NUMBERS  ".
+01 OUTPUT-UNDERLINE-1.
+   02 FILLER    PIC X(30)  VALUE
+                    "------------------------------".
+01 OUTPUT-COLUMN-HEADINGS.
+   02 FILLER    PIC X(14)  VALUE
+                    "   DEC. VALUE ".
+   02 FILLER    PIC X(16)  VALUE
+                    "   ROMAN NUMBER ".
+01 OUTPUT-UNDERLINE-2.
+   02 FILLER    PIC X(30)  VALUE
+                    " ---------------------------- ".
+01 OUTPUT-TABLE-RECORD.
+   02 FILLER    PIC X      VALUE SPACE.
+   02 V-OUT     PIC Z(9).
+   02 FILLER    PIC X(3)   VALUE SPACES.
+   02 OUT-R     PIC X(15).
+01 OUTPUT-ERROR-MESS.
+   02 FILLER          PIC X      VALUE SPACE.
+   02 OUT-ER-V        PIC X(15).
+   02 FILLER          PIC X(3)   VALUE SPACES.
+   02 ER-REASON-TEXT  PIC X(30).
+77 DEC-REJECT-REASON  PIC X(30)  VALUE SPACES.
+01 ROMAN-RESULT.
+   02 ROMAN-RESULT-TEXT  PIC X(15).
+77 ROMAN-BUILD-TEXT  PIC X(15).
+
+PROCEDURE DIVISION.
+
+PERFORM LOAD-VALUE-TABLE.
+PERFORM get_file_name.
+display " "
+OPEN INPUT INPUT-FILE.
+display "------------------------------"
+display " DECIMAL TO ROMAN CONVERSION."
+display " ---------------------------- "
+display " conversion table value decimal to roman"
+display " 1    = I "
+display " 5    = V"
+display " 10   = X"
+display " 50   = L"
+display " 100  = C"
+display " 500  = D"
+display " 1000 = M"
+
+READ INPUT-FILE INTO INPUT-DATA-RECORD
+   AT END MOVE ZERO TO EOF-SWITCH.
+PERFORM PROC-BODY
+   UNTIL EOF-SWITCH IS EQUAL TO ZERO.
+CLOSE INPUT-FILE.
+display "  ---------------------------- "
+STOP RUN.
+
+LOAD-VALUE-TABLE.
+   MOVE 1000 TO RVT-VALUE(1).  MOVE "M"  TO RVT-SYMBOL(1).
+   MOVE 900  TO RVT-VALUE(2).  MOVE "CM" TO RVT-SYMBOL(2).
+   MOVE 500  TO RVT-VALUE(3).  MOVE "D"  TO RVT-SYMBOL(3).
+   MOVE 400  TO RVT-VALUE(4).  MOVE "CD" TO RVT-SYMBOL(4).
+   MOVE 100  TO RVT-VALUE(5).  MOVE "C"  TO RVT-SYMBOL(5).
+   MOVE 90   TO RVT-VALUE(6).  MOVE "XC" TO RVT-SYMBOL(6).
+   MOVE 50   TO RVT-VALUE(7).  MOVE "L"  TO RVT-SYMBOL(7).
+   MOVE 40   TO RVT-VALUE(8).  MOVE "XL" TO RVT-SYMBOL(8).
+   MOVE 10   TO RVT-VALUE(9).  MOVE "X"  TO RVT-SYMBOL(9).
+   MOVE 9    TO RVT-VALUE(10). MOVE "IX" TO RVT-SYMBOL(10).
+   MOVE 5    TO RVT-VALUE(11). MOVE "V"  TO RVT-SYMBOL(11).
+   MOVE 4    TO RVT-VALUE(12). MOVE "IV" TO RVT-SYMBOL(12).
+   MOVE 1    TO RVT-VALUE(13). MOVE "I"  TO RVT-SYMBOL(13).
+
+PROC-BODY.
+   MOVE IN-D IN INPUT-DATA-RECORD TO ARRAY-AREA.
+   MOVE 1 TO N.
+   PERFORM SEARCH-LOOP
+      UNTIL R(N) IS EQUAL TO SPACE.
+   SUBTRACT 1 FROM N.
+   PERFORM CONV.
+   IF SWITCH IS EQUAL TO 1
+      IF DEC-VALUE IS LESS THAN 1 OR DEC-VALUE IS GREATER THAN 3999
+         MOVE 2 TO SWITCH
+         MOVE "OUT OF RANGE FOR A NUMERAL" TO DEC-REJECT-REASON
+      END-IF
+   END-IF.
+   IF SWITCH IS EQUAL TO 1
+      PERFORM BUILD-ROMAN
+      MOVE DEC-VALUE TO V-OUT
+      MOVE ROMAN-RESULT-TEXT TO OUT-R
+      display OUTPUT-TABLE-RECORD
+   ELSE
+      MOVE IN-D IN INPUT-DATA-RECORD TO OUT-ER-V
+      MOVE DEC-REJECT-REASON TO ER-REASON-TEXT
+      display OUTPUT-ERROR-MESS
+   END-IF.
+   READ INPUT-FILE INTO INPUT-DATA-RECORD
+     AT END MOVE ZERO TO EOF-SWITCH.
+
+SEARCH-LOOP.
+   ADD 1 TO N.
+
+CONV.
+   MOVE ZERO TO DEC-VALUE.
+   MOVE 1 TO SWITCH.
+   MOVE SPACES TO DEC-REJECT-REASON.
+   IF N IS LESS THAN 1
+      MOVE 2 TO SWITCH
+      MOVE "NO NUMERIC VALUE SUPPLIED" TO DEC-REJECT-REASON
+   ELSE
+      PERFORM DIGIT-LOOP
+         VARYING I FROM 1 BY 1
+         UNTIL I IS GREATER THAN N OR
+            SWITCH IS EQUAL TO 2
+   END-IF.
+
+DIGIT-LOOP.
+   IF R(I) IS NUMERIC
+      MOVE R(I) TO DIGIT-VALUE
+      COMPUTE DEC-VALUE = DEC-VALUE * 10 + DIGIT-VALUE
+   ELSE
+      MOVE 2 TO SWITCH
+      MOVE "INVALID CHARACTER IN VALUE" TO DEC-REJECT-REASON
+   END-IF.
+
+BUILD-ROMAN.
+   MOVE SPACES TO ROMAN-RESULT-TEXT.
+   MOVE SPACES TO ROMAN-BUILD-TEXT.
+   MOVE DEC-VALUE TO RESIDUAL-VALUE.
+   MOVE 1 TO T.
+   PERFORM EMIT-SYMBOLS
+      UNTIL RESIDUAL-VALUE IS EQUAL TO ZERO OR T IS GREATER THAN 13.
+
+EMIT-SYMBOLS.
+   IF RESIDUAL-VALUE IS GREATER THAN OR EQUAL TO RVT-VALUE(T)
+      SUBTRACT RVT-VALUE(T) FROM RESIDUAL-VALUE
+      MOVE ROMAN-RESULT-TEXT TO ROMAN-BUILD-TEXT
+      STRING ROMAN-BUILD-TEXT DELIMITED BY SPACE
+             RVT-SYMBOL(T) DELIMITED BY SPACE
+             INTO ROMAN-RESULT-TEXT
+   ELSE
+      ADD 1 TO T
+   END-IF.
+
+get_file_name.
+ display "Welcome to the Decimal to Roman Numeral Conversion:"
+ display " Enter Filename to Convert "
+    Accept input_file_name from Console.
+    call "CBL_CHECK_FILE_EXIST" using input_file_name file-info.
+    if return-code not equal zero
+        display "Error: File " input_file_name(1:20) " does not exist"
+         PERFORM get_file_name.
