@@ -7,17 +7,43 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 select INPUT-FILE assign to dynamic input_file_name organization is line sequential.
-  
-      
+select REJECT-FILE assign to "REJECT-FILE" organization is line sequential
+       file status is REJECT-FILE-STATUS.
+select AUDIT-FILE assign to "AUDIT-LOG" organization is line sequential
+       file status is AUDIT-FILE-STATUS.
+select CHECKPOINT-FILE assign to "CHECKPOINT-FILE" organization is line sequential
+       file status is CHECKPOINT-FILE-STATUS.
+select CSV-FILE assign to "CSV-OUTPUT" organization is line sequential
+       file status is CSV-FILE-STATUS.
+
+
 
 DATA DIVISION.
 FILE SECTION.
    FD INPUT-FILE.
    01 INPUT-DATA.
-      02 IN-R      PIC X(15).
-    
-      
+      02 IN-BATCH-ID    PIC X(10).
+      02 IN-SOURCE-SYS  PIC X(05).
+      02 IN-R           PIC X(15).
+
+
+
+   FD REJECT-FILE.
+   01 REJECT-FILE-RECORD  PIC X(81).
 
+   FD AUDIT-FILE.
+   01 AUDIT-FILE-RECORD   PIC X(45).
+
+   FD CHECKPOINT-FILE.
+   01 CHECKPOINT-FILE-RECORD.
+      02 CKPT-INPUT-FILE-NAME  PIC X(30).
+      02 CKPT-REC-COUNT        PIC 9(8).
+      02 CKPT-CONVERTED-COUNT  PIC 9(8).
+      02 CKPT-REJECTED-COUNT   PIC 9(8).
+      02 CKPT-VALUE-SUM        PIC 9(10).
+
+   FD CSV-FILE.
+   01 CSV-FILE-RECORD  PIC X(90).
 
 
 WORKING-STORAGE SECTION.
@@ -40,11 +66,120 @@ WORKING-STORAGE SECTION.
 77 I            PIC S9(2)  COMP.
 77 PREV         PIC S9(4)  COMP.
 77 D            PIC S9(4)  COMP.
+77 REC-COUNT       PIC S9(8)  COMP  VALUE ZERO.
+77 CONVERTED-COUNT PIC S9(8)  COMP  VALUE ZERO.
+77 REJECTED-COUNT  PIC S9(8)  COMP  VALUE ZERO.
+77 VALUE-SUM       PIC S9(10) COMP  VALUE ZERO.
+77 REJECT-REASON-TEXT  PIC X(35).
+77 GPOS             PIC S9(2)  COMP.
+77 NEXT-POS         PIC S9(2)  COMP.
+77 SMALL-CHAR       PIC X(1).
+77 BIG-CHAR         PIC X(1).
+77 CROSS-CHAR       PIC X(1).
+77 RUN-CHAR         PIC X(1).
+77 RUN-COUNT        PIC S9(2)  COMP.
+77 PARM-NUMBER  PIC 9(2)   VALUE 1.
+77 CHECKPOINT-FILE-STATUS  PIC XX.
+77 REJECT-FILE-STATUS      PIC XX.
+77 AUDIT-FILE-STATUS       PIC XX.
+77 CSV-FILE-STATUS         PIC XX.
+77 CHECKPOINT-INTERVAL     PIC S9(4)  COMP  VALUE 100.
+77 CKPT-QUOTIENT           PIC S9(8)  COMP.
+77 CKPT-REMAINDER          PIC S9(4)  COMP.
+77 RESTART-FLAG            PIC X      VALUE "N".
+77 SKIP-COUNT              PIC S9(8)  COMP  VALUE ZERO.
+77 SKIP-PROGRESS-COUNT     PIC S9(8)  COMP  VALUE ZERO.
+01 CHECKPOINT-WORK-RECORD.
+   02 CKPT-INPUT-FILE-NAME-WORK  PIC X(30).
+   02 CKPT-REC-COUNT-WORK        PIC 9(8).
+   02 CKPT-CONVERTED-COUNT-WORK  PIC 9(8).
+   02 CKPT-REJECTED-COUNT-WORK   PIC 9(8).
+   02 CKPT-VALUE-SUM-WORK        PIC 9(10).
+
+*> PLAIN COMMA-DELIMITED ROWS, WRITTEN ALONGSIDE THE FIXED-FORMAT
+*> DISPLAY REPORT, SO RESULTS CAN BE LOADED STRAIGHT INTO A
+*> RECONCILIATION SPREADSHEET WITHOUT MANUAL CLEANUP.
+01 CSV-HEADER-LINE  PIC X(90) VALUE
+       "BATCH ID,SOURCE SYS,ROMAN NUMERAL,DECIMAL VALUE,STATUS".
+01 CSV-OUT-LINE     PIC X(90).
+77 CSV-VALUE-TEXT   PIC Z(9).
+77 CSV-STATUS-TEXT  PIC X(45).
+
+01 OUTPUT-TRAILER-RECORD.
+   02 FILLER       PIC X(27)  VALUE
+                       " TOTAL RECORDS READ      : ".
+   02 TR-READ      PIC ZZZZZZZ9.
+01 OUTPUT-TRAILER-CONVERTED.
+   02 FILLER       PIC X(27)  VALUE
+                       " RECORDS CONVERTED OK    : ".
+   02 TR-CONVERTED PIC ZZZZZZZ9.
+01 OUTPUT-TRAILER-REJECTED.
+   02 FILLER       PIC X(27)  VALUE
+                       " RECORDS REJECTED        : ".
+   02 TR-REJECTED  PIC ZZZZZZZ9.
+01 OUTPUT-TRAILER-SUM.
+   02 FILLER       PIC X(27)  VALUE
+                       " SUM OF DECIMAL VALUES   : ".
+   02 TR-SUM       PIC ZZZZZZZZZ9.
+
+01 RUN-DATE     PIC 9(8).
+01 RUN-TIME     PIC 9(8).
+
+*> ONE LINE PER AUDIT FACT, RETAINED SO THE MONTHLY COMPLIANCE
+*> REVIEW CAN TIE A RUN BACK TO THE EXACT PHYSICAL INPUT FILE
+*> (SIZE/DATE/TIME FROM CBL_CHECK_FILE_EXIST) THAT WAS PROCESSED.
+01 AUDIT-LINE-FILE.
+   02 FILLER       PIC X(14)  VALUE "INPUT FILE  : ".
+   02 AUD-FILE-NAME  PIC X(30).
+01 AUDIT-LINE-SIZE.
+   02 FILLER       PIC X(14)  VALUE "FILE SIZE   : ".
+   02 AUD-FILE-SIZE  PIC ZZZZZZZZ9.
+01 AUDIT-LINE-FDATE.
+   02 FILLER       PIC X(14)  VALUE "FILE DATE   : ".
+   02 AUD-FILE-YEAR   PIC 9(4).
+   02 FILLER       PIC X      VALUE "-".
+   02 AUD-FILE-MONTH  PIC 99.
+   02 FILLER       PIC X      VALUE "-".
+   02 AUD-FILE-DAY    PIC 99.
+01 AUDIT-LINE-FTIME.
+   02 FILLER       PIC X(14)  VALUE "FILE TIME   : ".
+   02 AUD-FILE-HOUR   PIC 99.
+   02 FILLER       PIC X      VALUE ":".
+   02 AUD-FILE-MIN    PIC 99.
+   02 FILLER       PIC X      VALUE ":".
+   02 AUD-FILE-SEC    PIC 99.
+01 AUDIT-LINE-RUN.
+   02 FILLER       PIC X(14)  VALUE "RUN DATETIME: ".
+   02 AUD-RUN-DATE    PIC 9(8).
+   02 FILLER       PIC X      VALUE SPACE.
+   02 AUD-RUN-TIME    PIC 9(8).
+01 AUDIT-LINE-READ.
+   02 FILLER       PIC X(14)  VALUE "RECORDS READ: ".
+   02 AUD-REC-READ    PIC ZZZZZZZ9.
+01 AUDIT-LINE-CONVERTED.
+   02 FILLER       PIC X(14)  VALUE "CONVERTED OK: ".
+   02 AUD-CONVERTED   PIC ZZZZZZZ9.
+01 AUDIT-LINE-REJECTED.
+   02 FILLER       PIC X(14)  VALUE "REJECTED    : ".
+   02 AUD-REJECTED    PIC ZZZZZZZ9.
+
+01 REJECT-OUT-RECORD.
+   02 REJ-BATCH-ID    PIC X(10).
+   02 FILLER          PIC X(2)    VALUE SPACES.
+   02 REJ-SOURCE-SYS  PIC X(05).
+   02 FILLER          PIC X(2)    VALUE SPACES.
+   02 REJ-IN-R        PIC X(15).
+   02 FILLER          PIC X(2)    VALUE SPACES.
+   02 REJ-LINE-NO     PIC ZZZZZZZ9.
+   02 FILLER          PIC X(2)    VALUE SPACES.
+   02 REJ-REASON      PIC X(35).
 
 01 ARRAY-AREA.
    02 R         PIC X(1)   OCCURS 16 TIMES.
 01 INPUT-DATA-RECORD.
-   02 IN-R      PIC X(15).
+   02 IN-BATCH-ID    PIC X(10).
+   02 IN-SOURCE-SYS  PIC X(05).
+   02 IN-R           PIC X(15).
    *> get rid of filler
 01 OUTPUT-TITLE-LINE.
    02 FILLER    PIC X(28)  VALUE
@@ -53,30 +188,61 @@ WORKING-STORAGE SECTION.
    02 FILLER    PIC X(30)  VALUE
                     "------------------------------". 
 01 OUTPUT-COLUMN-HEADINGS.
+   02 FILLER    PIC X(12)  VALUE
+                    "  BATCH ID  ".
+   02 FILLER    PIC X(8)   VALUE
+                    "  SOURCE".
    02 FILLER    PIC X(14)  VALUE
-                    "  ROMAN NUMBER". 
+                    "  ROMAN NUMBER".
    02 FILLER    PIC X(16)  VALUE
-                    "     DEC. EQUIV.". 
+                    "     DEC. EQUIV.".
 01 OUTPUT-UNDERLINE-2.
    02 FILLER    PIC X(30)  VALUE
-                    " ---------------------------- ". 
+                    " ---------------------------- ".
 01 OUTPUT-TABLE-RECORD.
-   02 FILLER    PIC X      VALUE SPACE.
+   02 FILLER       PIC X      VALUE SPACE.
+   02 OUT-BATCH-ID    PIC X(10).
+   02 FILLER       PIC X(2)   VALUE SPACES.
+   02 OUT-SOURCE-SYS  PIC X(05).
+   02 FILLER       PIC X(2)   VALUE SPACES.
    02 OUT-R     PIC X(15).
    02 FILLER    PIC X(3)   VALUE SPACES.
    02 V         PIC Z(9).
 01 OUTPUT-ERROR-MESS.
-   02 FILLER    PIC X      VALUE SPACE.
+   02 FILLER       PIC X      VALUE SPACE.
+   02 OUT-ER-BATCH-ID PIC X(10).
+   02 FILLER       PIC X(2)   VALUE SPACES.
+   02 OUT-ER-SOURCE-SYS PIC X(05).
+   02 FILLER       PIC X(2)   VALUE SPACES.
    02 OUT-ER-R  PIC X(15).
    02 FILLER    PIC X(24)  VALUE
-                    "   ILLEGAL ROMAN NUMERAL". 
+                    "   ILLEGAL ROMAN NUMERAL".
   
 PROCEDURE DIVISION.
 
 
 PERFORM get_file_name.
+PERFORM GET-RESTART-FLAG.
+IF RESTART-FLAG IS EQUAL TO "Y"
+   PERFORM LOAD-CHECKPOINT
+end-if.
 display " "
 OPEN INPUT INPUT-FILE.
+*> AUDIT-LOG IS A RUNNING HISTORY ACROSS EVERY EXECUTION, AND A
+*> RESTARTED RUN MUST NOT DISCARD THE REJECT/CSV ROWS A PRIOR LEG
+*> ALREADY WROTE FOR RECORDS THIS LEG WILL NOT SEE AGAIN - SO ALL
+*> THREE OPEN EXTEND (APPEND) RATHER THAN OUTPUT (TRUNCATE) WHENEVER
+*> A PRIOR COPY OF THE FILE EXISTS.
+PERFORM OPEN-AUDIT-FILE.
+PERFORM OPEN-REJECT-FILE.
+PERFORM OPEN-CSV-FILE.
+OPEN OUTPUT CHECKPOINT-FILE.
+IF SKIP-COUNT IS GREATER THAN ZERO
+   display " RESUMING FROM CHECKPOINT - SKIPPING " SKIP-COUNT " RECORDS"
+   PERFORM SKIP-LOOP
+      UNTIL SKIP-PROGRESS-COUNT IS EQUAL TO SKIP-COUNT OR
+         EOF-SWITCH IS EQUAL TO ZERO
+end-if.
 display "------------------------------"
 display " ROMAN NUMBER CONVERSION."
 display " ---------------------------- "
@@ -93,24 +259,218 @@ READ INPUT-FILE INTO INPUT-DATA-RECORD
    AT END MOVE ZERO TO EOF-SWITCH.
 PERFORM PROC-BODY
    UNTIL EOF-SWITCH IS EQUAL TO ZERO.
-CLOSE INPUT-FILE.
+PERFORM WRITE-CHECKPOINT.
+display "  ---------------------------- "
+MOVE REC-COUNT       TO TR-READ
+MOVE CONVERTED-COUNT TO TR-CONVERTED
+MOVE REJECTED-COUNT  TO TR-REJECTED
+MOVE VALUE-SUM       TO TR-SUM
+display " RUN SUMMARY"
+display OUTPUT-TRAILER-RECORD
+display OUTPUT-TRAILER-CONVERTED
+display OUTPUT-TRAILER-REJECTED
+display OUTPUT-TRAILER-SUM
 display "  ---------------------------- "
+PERFORM WRITE-AUDIT-LOG.
+CLOSE INPUT-FILE, REJECT-FILE, AUDIT-FILE, CHECKPOINT-FILE, CSV-FILE.
 STOP RUN.
+
+WRITE-AUDIT-LOG.
+   ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+   ACCEPT RUN-TIME FROM TIME.
+   MOVE input_file_name TO AUD-FILE-NAME.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-FILE.
+   MOVE file-size TO AUD-FILE-SIZE.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-SIZE.
+   MOVE f-year TO AUD-FILE-YEAR.
+   MOVE f-month TO AUD-FILE-MONTH.
+   MOVE f-day   TO AUD-FILE-DAY.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-FDATE.
+   MOVE f-hours   TO AUD-FILE-HOUR.
+   MOVE f-minutes TO AUD-FILE-MIN.
+   MOVE f-seconds TO AUD-FILE-SEC.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-FTIME.
+   MOVE RUN-DATE TO AUD-RUN-DATE.
+   MOVE RUN-TIME TO AUD-RUN-TIME.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-RUN.
+   MOVE REC-COUNT       TO AUD-REC-READ.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-READ.
+   MOVE CONVERTED-COUNT TO AUD-CONVERTED.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-CONVERTED.
+   MOVE REJECTED-COUNT  TO AUD-REJECTED.
+   WRITE AUDIT-FILE-RECORD FROM AUDIT-LINE-REJECTED.
+*> READS THE RUN-PARAMETER/ENVIRONMENT RESTART SWITCH SO A RERUN
+*> CAN BE TOLD TO PICK UP WHERE THE LAST CHECKPOINT LEFT OFF,
+*> INSTEAD OF REPROCESSING A LARGE BATCH FROM RECORD ONE.
+GET-RESTART-FLAG.
+   DISPLAY "ROMAN_RESTART" UPON ENVIRONMENT-NAME.
+   ACCEPT RESTART-FLAG FROM ENVIRONMENT-VALUE
+      ON EXCEPTION
+         MOVE "N" TO RESTART-FLAG
+   END-ACCEPT.
+
+LOAD-CHECKPOINT.
+   MOVE ZERO TO SKIP-COUNT.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF CHECKPOINT-FILE-STATUS IS EQUAL TO "00"
+      PERFORM READ-CHECKPOINT-LOOP
+         UNTIL EOF-SWITCH IS EQUAL TO ZERO
+      CLOSE CHECKPOINT-FILE
+      MOVE 1 TO EOF-SWITCH
+   ELSE
+      CLOSE CHECKPOINT-FILE
+   END-IF.
+
+*> A CHECKPOINT LEFT OVER FOR A DIFFERENT INPUT FILE (A STALE
+*> ROMAN_RESTART=Y COMBINED WITH A CHANGED ROMAN_INPUT_FILE) MUST
+*> NOT BE SILENTLY APPLIED - IT WOULD SKIP RECORDS OF AND SPLICE
+*> COUNTS ONTO A FILE THE CHECKPOINT KNOWS NOTHING ABOUT.
+READ-CHECKPOINT-LOOP.
+   READ CHECKPOINT-FILE INTO CHECKPOINT-WORK-RECORD
+      AT END MOVE ZERO TO EOF-SWITCH.
+   IF EOF-SWITCH IS EQUAL TO 1
+      IF CKPT-INPUT-FILE-NAME-WORK IS NOT EQUAL TO input_file_name
+         CLOSE CHECKPOINT-FILE
+         display "Error: CHECKPOINT-FILE was saved for a different input file"
+         display "Error: checkpoint file  = " CKPT-INPUT-FILE-NAME-WORK
+         display "Error: current run file = " input_file_name
+         display "Error: clear ROMAN_RESTART or remove CHECKPOINT-FILE - ending run"
+         move 16 to return-code
+         STOP RUN
+      END-IF
+      MOVE CKPT-REC-COUNT-WORK       TO SKIP-COUNT
+      MOVE CKPT-REC-COUNT-WORK       TO REC-COUNT
+      MOVE CKPT-CONVERTED-COUNT-WORK TO CONVERTED-COUNT
+      MOVE CKPT-REJECTED-COUNT-WORK  TO REJECTED-COUNT
+      MOVE CKPT-VALUE-SUM-WORK       TO VALUE-SUM
+   END-IF.
+
+*> REC-COUNT/CONVERTED-COUNT/REJECTED-COUNT/VALUE-SUM WERE ALREADY
+*> RESTORED FROM THE CHECKPOINT BY READ-CHECKPOINT-LOOP, SO THIS
+*> LOOP ONLY NEEDS TO POSITION PAST THE INPUT RECORDS ALREADY
+*> ACCOUNTED FOR - IT TRACKS ITS OWN PROGRESS SEPARATELY SO THE
+*> RESTORED COUNTS ARE NOT DISTURBED.
+SKIP-LOOP.
+   READ INPUT-FILE INTO INPUT-DATA-RECORD
+      AT END MOVE ZERO TO EOF-SWITCH.
+   IF EOF-SWITCH IS EQUAL TO 1
+      ADD 1 TO SKIP-PROGRESS-COUNT
+   END-IF.
+
 PROC-BODY.
+   add 1 to REC-COUNT.
    MOVE IN-R IN INPUT-DATA-RECORD TO ARRAY-AREA.
+   MOVE IN-BATCH-ID IN INPUT-DATA-RECORD TO OUT-ER-BATCH-ID.
+   MOVE IN-SOURCE-SYS IN INPUT-DATA-RECORD TO OUT-ER-SOURCE-SYS.
    MOVE 1 TO N.
    PERFORM SEARCH-LOOP
       UNTIL R(N) IS EQUAL TO SPACE.
          compute N = N - 1.
    PERFORM CONV.
    IF SWITCH IS EQUAL TO 1
+      add 1 to CONVERTED-COUNT
+      add SUM1 to VALUE-SUM
       MOVE SUM1 TO V
+      MOVE IN-BATCH-ID IN INPUT-DATA-RECORD TO OUT-BATCH-ID
+      MOVE IN-SOURCE-SYS IN INPUT-DATA-RECORD TO OUT-SOURCE-SYS
       MOVE ARRAY-AREA TO OUT-R
       display OUTPUT-TABLE-RECORD
+      MOVE SUM1 TO CSV-VALUE-TEXT
+      MOVE "OK" TO CSV-STATUS-TEXT
+      PERFORM WRITE-CSV-RECORD
+   ELSE
+      add 1 to REJECTED-COUNT
+      PERFORM WRITE-REJECT-RECORD
+      MOVE ZERO TO CSV-VALUE-TEXT
+      MOVE SPACES TO CSV-STATUS-TEXT
+      STRING "REJECTED: " DELIMITED BY SIZE
+             REJECT-REASON-TEXT DELIMITED BY SIZE
+             INTO CSV-STATUS-TEXT
+      PERFORM WRITE-CSV-RECORD
    end-if.
+   DIVIDE REC-COUNT BY CHECKPOINT-INTERVAL
+      GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
+   IF CKPT-REMAINDER IS EQUAL TO ZERO
+      PERFORM WRITE-CHECKPOINT
+   END-IF.
    READ INPUT-FILE INTO INPUT-DATA-RECORD
      AT END MOVE ZERO TO EOF-SWITCH.
 
+*> AUDIT-LOG ACCUMULATES HISTORY ACROSS EVERY RUN OF THE PROGRAM,
+*> SO IT ALWAYS OPENS EXTEND (APPEND) - FALLING BACK TO OUTPUT ONLY
+*> THE FIRST TIME, WHEN THE FILE DOES NOT YET EXIST TO EXTEND.
+OPEN-AUDIT-FILE.
+   OPEN EXTEND AUDIT-FILE.
+   IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+      OPEN OUTPUT AUDIT-FILE
+   END-IF.
+
+*> ON A NORMAL RUN REJECT-FILE STARTS EMPTY AS BEFORE; ON A RESTART
+*> IT EXTENDS THE PRIOR LEG'S FILE SO REJECTS RECORDED BEFORE THE
+*> CRASH ARE NOT LOST.
+OPEN-REJECT-FILE.
+   IF RESTART-FLAG IS EQUAL TO "Y"
+      OPEN EXTEND REJECT-FILE
+      IF REJECT-FILE-STATUS IS NOT EQUAL TO "00"
+         OPEN OUTPUT REJECT-FILE
+      END-IF
+   ELSE
+      OPEN OUTPUT REJECT-FILE
+   END-IF.
+
+*> SAME RESTART-AWARE HANDLING AS OPEN-REJECT-FILE, PLUS THE
+*> HEADER ROW IS ONLY RE-WRITTEN WHEN THE FILE IS STARTING FRESH.
+OPEN-CSV-FILE.
+   IF RESTART-FLAG IS EQUAL TO "Y"
+      OPEN EXTEND CSV-FILE
+      IF CSV-FILE-STATUS IS NOT EQUAL TO "00"
+         OPEN OUTPUT CSV-FILE
+         WRITE CSV-FILE-RECORD FROM CSV-HEADER-LINE
+      END-IF
+   ELSE
+      OPEN OUTPUT CSV-FILE
+      WRITE CSV-FILE-RECORD FROM CSV-HEADER-LINE
+   END-IF.
+
+*> PERIODIC CHECKPOINT SO A RUN THAT DIES PARTWAY THROUGH A LARGE
+*> BATCH CAN BE RESTARTED (ROMAN_RESTART=Y) FROM THE LAST RECORD
+*> COUNT RECORDED HERE INSTEAD OF FROM RECORD ONE.
+WRITE-CHECKPOINT.
+   MOVE input_file_name TO CKPT-INPUT-FILE-NAME.
+   MOVE REC-COUNT       TO CKPT-REC-COUNT.
+   MOVE CONVERTED-COUNT TO CKPT-CONVERTED-COUNT.
+   MOVE REJECTED-COUNT  TO CKPT-REJECTED-COUNT.
+   MOVE VALUE-SUM       TO CKPT-VALUE-SUM.
+   WRITE CHECKPOINT-FILE-RECORD.
+
+*> IN-BATCH-ID/IN-SOURCE-SYS ARE FIXED-WIDTH FIELDS THAT MAY CONTAIN
+*> EMBEDDED SPACES, SO THEY ARE TRIMMED OF THEIR TRAILING PADDING
+*> WITH FUNCTION TRIM RATHER THAN DELIMITED BY SPACE, WHICH WOULD
+*> SILENTLY CUT THE VALUE OFF AT ITS FIRST EMBEDDED SPACE. ARRAY-AREA
+*> HOLDS ONLY ROMAN-NUMERAL CHARACTERS, WHICH NEVER CONTAIN SPACES,
+*> SO DELIMITED BY SPACE REMAINS CORRECT THERE.
+WRITE-CSV-RECORD.
+   MOVE SPACES TO CSV-OUT-LINE.
+   STRING FUNCTION TRIM(IN-BATCH-ID IN INPUT-DATA-RECORD) DELIMITED BY SIZE
+          "," DELIMITED BY SIZE
+          FUNCTION TRIM(IN-SOURCE-SYS IN INPUT-DATA-RECORD) DELIMITED BY SIZE
+          "," DELIMITED BY SIZE
+          ARRAY-AREA DELIMITED BY SPACE
+          "," DELIMITED BY SIZE
+          CSV-VALUE-TEXT DELIMITED BY SIZE
+          "," DELIMITED BY SIZE
+          CSV-STATUS-TEXT DELIMITED BY SIZE
+          INTO CSV-OUT-LINE.
+   WRITE CSV-FILE-RECORD FROM CSV-OUT-LINE.
+
+WRITE-REJECT-RECORD.
+   MOVE IN-BATCH-ID IN INPUT-DATA-RECORD TO REJ-BATCH-ID.
+   MOVE IN-SOURCE-SYS IN INPUT-DATA-RECORD TO REJ-SOURCE-SYS.
+   MOVE IN-R IN INPUT-DATA-RECORD TO REJ-IN-R.
+   MOVE REC-COUNT TO REJ-LINE-NO.
+   MOVE REJECT-REASON-TEXT TO REJ-REASON.
+   WRITE REJECT-FILE-RECORD FROM REJECT-OUT-RECORD.
+
 SEARCH-LOOP.
    compute N = N + 1.
   
@@ -123,8 +483,132 @@ CONV.
       VARYING I FROM 1 BY 1
       UNTIL I IS GREATER THAN N OR
          SWITCH IS EQUAL TO 2.
+   IF SWITCH IS EQUAL TO 1
+      PERFORM VALIDATE-GRAMMAR
+   end-if.
+   IF SWITCH IS EQUAL TO 1
+      IF SUM1 IS LESS THAN 1 OR SUM1 IS GREATER THAN 3999
+         MOVE 2 TO SWITCH
+         MOVE "VALUE OUTSIDE 1-3999 RANGE" TO REJECT-REASON-TEXT
+         MOVE ARRAY-AREA TO OUT-ER-R
+         display OUTPUT-ERROR-MESS
+      END-IF
+   end-if.
 
-   
+*> VALIDATES THAT THE NUMERAL FOLLOWS CLASSICAL ROMAN GRAMMAR BY
+*> CONSUMING IT AS FOUR MAGNITUDE GROUPS, STRICTLY IN ORDER, THE
+*> SAME GROUPING AS THE TEXTBOOK
+*> M{0,3}(CM|CD|D?C{0,3})(XC|XL|L?X{0,3})(IX|IV|V?I{0,3}) PATTERN.
+*> EACH GROUP-MATCHING PARAGRAPH ADVANCES GPOS OVER WHATEVER IT
+*> RECOGNISES (POSSIBLY NOTHING, SINCE EVERY GROUP IS OPTIONAL); IF
+*> ANY INPUT CHARACTERS ARE LEFT UNCONSUMED ONCE ALL FOUR GROUPS
+*> HAVE RUN, THE NUMERAL IS NOT IN CANONICAL FORM (E.G. "IXV" AND
+*> "CMC" BOTH LOOK FINE ONE TRANSITION AT A TIME BUT LEAVE A
+*> TRAILING CHARACTER NO GROUP WILL EVER CLAIM).
+VALIDATE-GRAMMAR.
+   MOVE 1 TO GPOS.
+   PERFORM MATCH-THOUSANDS.
+   IF SWITCH IS EQUAL TO 1
+      PERFORM MATCH-HUNDREDS
+   END-IF.
+   IF SWITCH IS EQUAL TO 1
+      PERFORM MATCH-TENS
+   END-IF.
+   IF SWITCH IS EQUAL TO 1
+      PERFORM MATCH-ONES
+   END-IF.
+   IF SWITCH IS EQUAL TO 1
+      IF GPOS IS NOT GREATER THAN N
+         MOVE 2 TO SWITCH
+         MOVE "NUMERAL IS NOT IN CANONICAL FORM" TO REJECT-REASON-TEXT
+         MOVE ARRAY-AREA TO OUT-ER-R
+         display OUTPUT-ERROR-MESS
+      END-IF
+   END-IF.
+
+*> THOUSANDS GROUP IS JUST M{0,3} - THERE IS NO SYMBOL ABOVE M TO
+*> FORM A SUBTRACTIVE PAIR AGAINST.
+MATCH-THOUSANDS.
+   MOVE "M" TO RUN-CHAR.
+   PERFORM CONSUME-RUN.
+   IF RUN-COUNT IS GREATER THAN 3
+      MOVE 2 TO SWITCH
+      MOVE "TOO MANY CONSECUTIVE NUMERALS" TO REJECT-REASON-TEXT
+      MOVE ARRAY-AREA TO OUT-ER-R
+      display OUTPUT-ERROR-MESS
+   END-IF.
+
+MATCH-HUNDREDS.
+   MOVE "C" TO SMALL-CHAR.
+   MOVE "D" TO BIG-CHAR.
+   MOVE "M" TO CROSS-CHAR.
+   PERFORM MATCH-GROUP.
+
+MATCH-TENS.
+   MOVE "X" TO SMALL-CHAR.
+   MOVE "L" TO BIG-CHAR.
+   MOVE "C" TO CROSS-CHAR.
+   PERFORM MATCH-GROUP.
+
+MATCH-ONES.
+   MOVE "I" TO SMALL-CHAR.
+   MOVE "V" TO BIG-CHAR.
+   MOVE "X" TO CROSS-CHAR.
+   PERFORM MATCH-GROUP.
+
+*> MATCHES ONE MAGNITUDE GROUP'S PATTERN, (SMALL-CROSS|SMALL-BIG|
+*> BIG? SMALL{0,3}), AGAINST SMALL-CHAR/BIG-CHAR/CROSS-CHAR AS SET
+*> BY THE CALLING PARAGRAPH - E.G. FOR THE TENS GROUP, "XC" OR "XL"
+*> (SMALL-CHAR LEADING INTO CROSS-CHAR OR BIG-CHAR) OR "L" FOLLOWED
+*> BY UP TO THREE "X" (BIG-CHAR OPTIONALLY FOLLOWED BY A SMALL-CHAR
+*> RUN). A GROUP WITH NEITHER CHARACTER PRESENT MATCHES NOTHING,
+*> WHICH IS VALID SINCE EVERY GROUP IS OPTIONAL.
+MATCH-GROUP.
+   IF GPOS IS GREATER THAN N
+      NEXT SENTENCE
+   ELSE
+      IF R(GPOS) IS EQUAL TO SMALL-CHAR
+         COMPUTE NEXT-POS = GPOS + 1
+         IF NEXT-POS IS NOT GREATER THAN N AND
+               (R(NEXT-POS) IS EQUAL TO BIG-CHAR OR
+                R(NEXT-POS) IS EQUAL TO CROSS-CHAR)
+            ADD 2 TO GPOS
+         ELSE
+            MOVE SMALL-CHAR TO RUN-CHAR
+            PERFORM CONSUME-RUN
+            IF RUN-COUNT IS GREATER THAN 3
+               MOVE 2 TO SWITCH
+               MOVE "TOO MANY CONSECUTIVE NUMERALS" TO REJECT-REASON-TEXT
+               MOVE ARRAY-AREA TO OUT-ER-R
+               display OUTPUT-ERROR-MESS
+            END-IF
+         END-IF
+      ELSE
+         IF R(GPOS) IS EQUAL TO BIG-CHAR
+            ADD 1 TO GPOS
+            MOVE SMALL-CHAR TO RUN-CHAR
+            PERFORM CONSUME-RUN
+            IF RUN-COUNT IS GREATER THAN 3
+               MOVE 2 TO SWITCH
+               MOVE "TOO MANY CONSECUTIVE NUMERALS" TO REJECT-REASON-TEXT
+               MOVE ARRAY-AREA TO OUT-ER-R
+               display OUTPUT-ERROR-MESS
+            END-IF
+         END-IF
+      END-IF
+   END-IF.
+
+*> CONSUMES A RUN OF UP TO N OCCURRENCES OF RUN-CHAR STARTING AT
+*> GPOS, ADVANCING GPOS PAST THEM; RUN-COUNT IS LEFT AT THE NUMBER
+*> FOUND SO THE CALLER CAN ENFORCE THE THREE-IN-A-ROW LIMIT.
+CONSUME-RUN.
+   MOVE ZERO TO RUN-COUNT.
+   PERFORM CONSUME-RUN-STEP
+      UNTIL GPOS IS GREATER THAN N OR R(GPOS) IS NOT EQUAL TO RUN-CHAR.
+
+CONSUME-RUN-STEP.
+   ADD 1 TO RUN-COUNT.
+   ADD 1 TO GPOS.
 
 CONVERSION-LOOP.
    IF R(I) IS EQUAL TO "I"
@@ -177,17 +661,52 @@ CONVERSION-LOOP.
       end-if
       move d to prev
    ELSE MOVE 2 TO SWITCH
+        MOVE "ILLEGAL CHARACTER IN NUMERAL" TO REJECT-REASON-TEXT
         MOVE ARRAY-AREA TO OUT-ER-R
-        display OUTPUT-ERROR-MESS 
+        display OUTPUT-ERROR-MESS
    end-if.
  
 
+*> TAKES THE INPUT FILENAME FROM A RUN PARAMETER OR ENVIRONMENT
+*> VARIABLE WHEN ONE IS SUPPLIED, SO AN OVERNIGHT JCL/SCHEDULER
+*> SUBMIT NEVER HANGS WAITING ON A CONSOLE PROMPT. ONLY FALLS BACK
+*> TO THE INTERACTIVE PROMPT WHEN NEITHER IS SUPPLIED.
 get_file_name.
- display "Welcome to the Roman Numeral Conversion:"
- display " Enter Filename to Convert "
+    MOVE SPACES TO input_file_name.
+    DISPLAY PARM-NUMBER UPON ARGUMENT-NUMBER.
+    ACCEPT input_file_name FROM ARGUMENT-VALUE
+        ON EXCEPTION
+            MOVE SPACES TO input_file_name
+    END-ACCEPT.
+    IF input_file_name IS EQUAL TO SPACES
+        DISPLAY "ROMAN_INPUT_FILE" UPON ENVIRONMENT-NAME
+        ACCEPT input_file_name FROM ENVIRONMENT-VALUE
+            ON EXCEPTION
+                MOVE SPACES TO input_file_name
+        END-ACCEPT
+    END-IF.
+    IF input_file_name IS EQUAL TO SPACES
+        PERFORM get_file_name_interactive
+    ELSE
+*> A FILENAME SUPPLIED VIA PARM OR ENVIRONMENT VARIABLE THAT DOES
+*> NOT EXIST IS A JOB SETUP ERROR, NOT A CUE TO WAIT ON A CONSOLE
+*> THAT AN UNATTENDED SCHEDULER SUBMIT WILL NEVER ANSWER - ABEND
+*> INSTEAD OF FALLING THROUGH TO THE INTERACTIVE PROMPT.
+        call "CBL_CHECK_FILE_EXIST" using input_file_name file-info
+        if return-code not equal zero
+            display "Error: File " input_file_name(1:20) " does not exist"
+            display "Error: supplied input file is not usable - ending run"
+            move 16 to return-code
+            STOP RUN
+        end-if
+    END-IF.
+
+get_file_name_interactive.
+    display "Welcome to the Roman Numeral Conversion:"
+    display " Enter Filename to Convert "
     Accept input_file_name from Console.
     call "CBL_CHECK_FILE_EXIST" using input_file_name file-info.
     if return-code not equal zero
         display "Error: File " input_file_name(1:20) " does not exist"
-         PERFORM get_file_name.
+        PERFORM get_file_name_interactive.
 
